@@ -1,18 +1,639 @@
-      *
-       identification division.
-      *
-       program-id. sample1.
-      *
-       data division.
-      *
-       working-storage section.
-      *
-        01 text1 pic x(14) value "Hello, world"&x'0D0A'.
-        01 textsize pic 9(4) comp.
-      *
-       procedure division.
-      *
-          move 14 to textsize
-          call "CBL_WRITE_SCR_TTY" using text1 textsize
-      *
-          goback.
+000100*
+000110*****************************************************************
+000120*                                                                *
+000130*    IDENTIFICATION DIVISION.
+000140*                                                                *
+000150*****************************************************************
+000160*
+000170 IDENTIFICATION DIVISION.
+000180 PROGRAM-ID.     SAMPLE1.
+000190 AUTHOR.         R T MILLHOUSE.
+000200 INSTALLATION.   BATCH PRODUCTION SUPPORT.
+000210 DATE-WRITTEN.   2019-04-02.
+000220 DATE-COMPILED.  2026-08-09.
+000230*
+000240*****************************************************************
+000250*                                                                *
+000260*    REMARKS.  JOB-STEP STARTUP/SHUTDOWN CONSOLE ANNOUNCER.      *
+000270*    WRITES AN OPERATOR-CONSOLE BANNER AT JOB START, A SHORT     *
+000280*    SEQUENCE OF STARTUP-CHECK MESSAGES, AND A COMPLETION        *
+000290*    MESSAGE AT JOB END.  ALL CONSOLE TEXT COMES FROM THE        *
+000300*    MSGFILE MESSAGE CATALOG OR FROM THE PARMFILE RUN-           *
+000310*    PARAMETER RECORD - NONE OF IT IS HARD-CODED.  EVERY LINE    *
+000320*    PUT OUT IS ALSO APPENDED TO LOGFILE SO A RUN CAN BE         *
+000330*    RECONSTRUCTED AFTER THE FACT.                               *
+000340*                                                                *
+000350*    MOD LOG
+000360*    ---------- ---- ----------------------------------------   *
+000370*    2019-04-02 RTM  ORIGINAL PROGRAM - SINGLE HELLO-WORLD LINE. *
+000380*    2026-08-09 RTM  MESSAGE CATALOG, LOG FILE, TTY STATUS       *
+000390*                     CHECK/FALLBACK, PARM-DRIVEN MULTI-LINE     *
+000400*                     BANNER, COMPLETION MESSAGE, SILENT MODE,   *
+000410*                     STARTUP-CHECK SEQUENCE, CODEPAGE-AWARE     *
+000420*                     TEXT AND RESTART DETECTION.                *
+000430*                                                                *
+000440*****************************************************************
+000450*
+000460 ENVIRONMENT DIVISION.
+000470*
+000480 CONFIGURATION SECTION.
+000490 SOURCE-COMPUTER.    IBM-370.
+000500 OBJECT-COMPUTER.    IBM-370.
+000510*
+000520 INPUT-OUTPUT SECTION.
+000530 FILE-CONTROL.
+000540     SELECT PARM-FILE ASSIGN TO "PARMFILE"
+000550         ORGANIZATION IS SEQUENTIAL
+000560         FILE STATUS IS S1-PARM-STAT.
+000570*
+000580     SELECT MSG-FILE ASSIGN TO "MSGFILE"
+000590         ORGANIZATION IS SEQUENTIAL
+000600         FILE STATUS IS S1-MSG-STAT.
+000610*
+000620     SELECT LOG-FILE ASSIGN TO "LOGFILE"
+000630         ORGANIZATION IS SEQUENTIAL
+000640         FILE STATUS IS S1-LOG-STAT.
+000650*
+000660     SELECT RESTART-FILE ASSIGN TO "RESTFILE"
+000670         ORGANIZATION IS SEQUENTIAL
+000680         FILE STATUS IS S1-RST-STAT.
+000690*
+000700*****************************************************************
+000710*                                                                *
+000720*    DATA DIVISION.
+000730*                                                                *
+000740*****************************************************************
+000750*
+000760 DATA DIVISION.
+000770*
+000780 FILE SECTION.
+000790*
+000800 FD  PARM-FILE
+000810     RECORDING MODE F
+000820     LABEL RECORDS STANDARD
+000830     BLOCK CONTAINS 0 RECORDS
+000840     RECORD CONTAINS 80 CHARACTERS
+000850     DATA RECORD IS PARM-RECORD.
+000860     COPY PARMREC.
+000870*
+000880 FD  MSG-FILE
+000890     RECORDING MODE F
+000900     LABEL RECORDS STANDARD
+000910     BLOCK CONTAINS 0 RECORDS
+000920     RECORD CONTAINS 84 CHARACTERS
+000930     DATA RECORD IS MSGCAT-RECORD.
+000940     COPY MSGCAT.
+000950*
+000960 FD  LOG-FILE
+000970     RECORDING MODE F
+000980     LABEL RECORDS STANDARD
+000990     BLOCK CONTAINS 0 RECORDS
+001000     RECORD CONTAINS 118 CHARACTERS
+001010     DATA RECORD IS LOG-RECORD.
+001020     COPY LOGREC.
+001030*
+001040 FD  RESTART-FILE
+001050     RECORDING MODE F
+001060     LABEL RECORDS STANDARD
+001070     BLOCK CONTAINS 0 RECORDS
+001080     RECORD CONTAINS 30 CHARACTERS
+001090     DATA RECORD IS RESTART-RECORD.
+001100     COPY RESTREC.
+001110*
+001120 WORKING-STORAGE SECTION.
+001130*
+001140 COPY MSGTBL.
+001150*
+001160 COPY STRTBL.
+001170*
+001180 COPY BNRTBL.
+001190*
+001200 COPY XLATE.
+001210*
+001220 01  S1-SWITCHES.
+001230     05  S1-EOF-MSGFILE          PIC X(01) VALUE "N".
+001240         88  S1-END-OF-MSGFILE       VALUE "Y".
+001250     05  S1-RUN-MODE-SW          PIC X(01) VALUE "A".
+001260         88  S1-MODE-ATTENDED        VALUE "A".
+001270         88  S1-MODE-UNATTENDED      VALUE "U".
+001280     05  S1-RESTART-SW           PIC X(01) VALUE "N".
+001290         88  S1-IS-RESTART           VALUE "Y".
+001300     05  S1-COMPLETION-SW        PIC X(01) VALUE "N".
+001310         88  S1-STATUS-NORMAL        VALUE "N".
+001320         88  S1-STATUS-ABEND         VALUE "A".
+001330*
+001340 01  S1-FILE-STATUS-CODES.
+001350     05  S1-PARM-STAT            PIC X(02) VALUE "00".
+001360     05  S1-MSG-STAT             PIC X(02) VALUE "00".
+001370     05  S1-LOG-STAT             PIC X(02) VALUE "00".
+001380     05  S1-RST-STAT             PIC X(02) VALUE "00".
+001390*
+001400 01  S1-TTY-FIELDS.
+001410     05  S1-TEXT                 PIC X(80).
+001420     05  S1-TEXT-LEN             PIC 9(04) COMP.
+001430     05  S1-CODEPAGE             PIC X(04) VALUE "0037".
+001440     05  S1-SITE-CODEPAGE        PIC X(04) VALUE "0037".
+001450     05  S1-LOOKUP-NUMBER        PIC 9(04).
+001460     05  S1-LOG-MSG-NUMBER       PIC 9(04).
+001470     05  S1-STR-PTR              PIC 9(04) COMP.
+001480*
+001490 01  S1-JOB-FIELDS.
+001500     05  S1-JOB-ID               PIC X(08).
+001510     05  S1-RUN-NUMBER           PIC 9(05).
+001520*
+001530 01  S1-TIME-FIELDS.
+001540     05  S1-START-DATE           PIC X(08).
+001550     05  S1-START-TIME           PIC X(08).
+001560     05  S1-START-TIME-N REDEFINES S1-START-TIME.
+001570         10  S1-START-HH         PIC 9(02).
+001580         10  S1-START-MM         PIC 9(02).
+001590         10  S1-START-SS         PIC 9(02).
+001600         10  S1-START-TH         PIC 9(02).
+001610     05  S1-END-DATE             PIC X(08).
+001620     05  S1-END-TIME             PIC X(08).
+001630     05  S1-END-TIME-N REDEFINES S1-END-TIME.
+001640         10  S1-END-HH           PIC 9(02).
+001650         10  S1-END-MM           PIC 9(02).
+001660         10  S1-END-SS           PIC 9(02).
+001670         10  S1-END-TH           PIC 9(02).
+001680     05  S1-NOW-DATE             PIC X(08).
+001690     05  S1-NOW-TIME             PIC X(08).
+001700     05  S1-START-SECS           PIC 9(07).
+001710     05  S1-END-SECS             PIC 9(07).
+001720     05  S1-ELAPSED-SECS         PIC 9(07).
+001730     05  S1-ELAPSED-REM          PIC 9(07).
+001740     05  S1-ELAPSED-HH           PIC 9(02).
+001750     05  S1-ELAPSED-MM           PIC 9(02).
+001760     05  S1-ELAPSED-SS           PIC 9(02).
+001770     05  S1-ELAPSED-DISPLAY      PIC X(08).
+001780*
+001790 01  S1-COMPLETION-TEXT          PIC X(80).
+001800 01  S1-COMPLETION-STATUS-TEXT   PIC X(06).
+001810*
+001820*****************************************************************
+001830*                                                                *
+001840*    PROCEDURE DIVISION.
+001850*                                                                *
+001860*****************************************************************
+001870*
+001880 PROCEDURE DIVISION.
+001890*
+001900*****************************************************************
+001910*    0000-MAINLINE - OVERALL JOB-STEP FLOW.                     *
+001920*****************************************************************
+001930 0000-MAINLINE.
+001940     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001950     PERFORM 2000-LOAD-MSG-CATALOG THRU 2000-EXIT.
+001960     PERFORM 1500-VALIDATE-PARM THRU 1500-EXIT.
+001970     PERFORM 3000-CHECK-RESTART THRU 3000-EXIT.
+001980     IF S1-STATUS-ABEND
+001990         GO TO 0000-FINISH
+002000     END-IF.
+002010     IF NOT S1-IS-RESTART
+002020         PERFORM 4000-BUILD-STARTUP-BANNER THRU 4000-EXIT
+002030         PERFORM 6000-WRITE-BANNER THRU 6000-EXIT
+002040         PERFORM 5000-WRITE-STARTUP-SEQUENCE THRU 5000-EXIT
+002045     ELSE
+002046         MOVE 0110 TO S1-LOOKUP-NUMBER
+002047         PERFORM 9000-WRITE-MSG-BY-NUMBER THRU 9000-EXIT
+002050     END-IF.
+002052     MOVE 0103 TO S1-LOOKUP-NUMBER.
+002054     PERFORM 9000-WRITE-MSG-BY-NUMBER THRU 9000-EXIT.
+002060     PERFORM 7000-MAIN-PROCESS THRU 7000-EXIT.
+002070*
+002080 0000-FINISH.
+002090     PERFORM 8000-WRITE-COMPLETION THRU 8000-EXIT.
+002100     PERFORM 3900-UPDATE-RESTART-COMPLETE THRU 3900-EXIT.
+002110     PERFORM 9800-CLOSE-FILES THRU 9800-EXIT.
+002120     IF S1-STATUS-ABEND
+002130         MOVE 12 TO RETURN-CODE
+002140     ELSE
+002150         MOVE 0 TO RETURN-CODE
+002160     END-IF.
+002170     GOBACK.
+002180*
+002190*****************************************************************
+002200*    1000-INITIALIZE - OPEN PARMFILE/LOGFILE, ESTABLISH RUN     *
+002210*    IDENTITY AND RUN MODE FOR THIS EXECUTION.                  *
+002220*****************************************************************
+002230 1000-INITIALIZE.
+002240     ACCEPT S1-START-DATE FROM DATE YYYYMMDD.
+002250     ACCEPT S1-START-TIME FROM TIME.
+002260     SET S1-STATUS-NORMAL TO TRUE.
+002270     OPEN INPUT PARM-FILE.
+002280     IF S1-PARM-STAT = "00"
+002290         READ PARM-FILE
+002300             AT END
+002310                 PERFORM 1100-DEFAULT-PARM THRU 1100-EXIT
+002320         END-READ
+002330         CLOSE PARM-FILE
+002340     ELSE
+002350         PERFORM 1100-DEFAULT-PARM THRU 1100-EXIT
+002360     END-IF.
+002370     MOVE PARM-JOB-NAME TO S1-JOB-ID.
+002380     MOVE PARM-RUN-NUMBER TO S1-RUN-NUMBER.
+002390     IF PARM-MODE-UNATTENDED
+002400         SET S1-MODE-UNATTENDED TO TRUE
+002410     ELSE
+002420         SET S1-MODE-ATTENDED TO TRUE
+002430     END-IF.
+002432     IF PARM-SITE-CODEPAGE NOT = SPACES
+002434         MOVE PARM-SITE-CODEPAGE TO S1-SITE-CODEPAGE
+002436     END-IF.
+002440     OPEN EXTEND LOG-FILE.
+002450     IF S1-LOG-STAT NOT = "00"
+002460         OPEN OUTPUT LOG-FILE
+002470     END-IF.
+002480 1000-EXIT.
+002490     EXIT.
+002500*
+002510*****************************************************************
+002520*    1100-DEFAULT-PARM - SUPPLIES A PARM RECORD WHEN PARMFILE   *
+002530*    IS MISSING SO THE STEP CAN STILL RUN STANDALONE.           *
+002540*****************************************************************
+002550 1100-DEFAULT-PARM.
+002560     MOVE "SAMPLE1 " TO PARM-JOB-NAME.
+002570     MOVE S1-START-DATE TO PARM-RUN-DATE.
+002580     MOVE 1 TO PARM-RUN-NUMBER.
+002590     MOVE "A" TO PARM-RUN-MODE.
+002595     MOVE S1-SITE-CODEPAGE TO PARM-SITE-CODEPAGE.
+002600 1100-EXIT.
+002610     EXIT.
+002620*
+002630*****************************************************************
+002640*    1500-VALIDATE-PARM - REJECTS AN UNRECOGNIZED RUN-MODE      *
+002650*    VALUE RATHER THAN GUESSING WHAT THE OPERATOR MEANT.        *
+002660*****************************************************************
+002670 1500-VALIDATE-PARM.
+002680     IF PARM-MODE-ATTENDED OR PARM-MODE-UNATTENDED
+002690         SET S1-STATUS-NORMAL TO TRUE
+002700     ELSE
+002710         SET S1-STATUS-ABEND TO TRUE
+002720         MOVE 0999 TO S1-LOOKUP-NUMBER
+002730         PERFORM 9000-WRITE-MSG-BY-NUMBER THRU 9000-EXIT
+002740     END-IF.
+002750 1500-EXIT.
+002760     EXIT.
+002770*
+002780*****************************************************************
+002790*    2000-LOAD-MSG-CATALOG - READS MSGFILE ENTIRELY INTO THE    *
+002800*    MC-TABLE SO OPERATOR TEXT CAN BE MAINTAINED WITHOUT A      *
+002810*    RECOMPILE.  A MISSING OR EMPTY MSGFILE IS NOT FATAL - THE  *
+002820*    TABLE IS SIMPLY LEFT EMPTY AND LOOKUPS FALL BACK TO A      *
+002830*    NOT-FOUND MESSAGE.
+002840*****************************************************************
+002850 2000-LOAD-MSG-CATALOG.
+002860     MOVE ZERO TO MC-TABLE-COUNT.
+002870     MOVE "N" TO S1-EOF-MSGFILE.
+002880     OPEN INPUT MSG-FILE.
+002890     IF S1-MSG-STAT NOT = "00"
+002900         GO TO 2000-EXIT
+002910     END-IF.
+002920     PERFORM 2100-LOAD-ONE-MESSAGE THRU 2100-EXIT
+002930         UNTIL S1-END-OF-MSGFILE.
+002940     CLOSE MSG-FILE.
+002950 2000-EXIT.
+002960     EXIT.
+002970*
+002980 2100-LOAD-ONE-MESSAGE.
+002990     READ MSG-FILE
+003000         AT END
+003010             SET S1-END-OF-MSGFILE TO TRUE
+003020     END-READ.
+003030     IF S1-END-OF-MSGFILE
+003040         GO TO 2100-EXIT
+003050     END-IF.
+003060     IF MC-TABLE-COUNT < 50
+003070         ADD 1 TO MC-TABLE-COUNT
+003080         SET MC-IDX TO MC-TABLE-COUNT
+003090         MOVE MC-MSG-NUMBER    TO MCT-MSG-NUMBER (MC-IDX)
+003100         MOVE MC-SEVERITY      TO MCT-SEVERITY (MC-IDX)
+003110         MOVE MC-CODEPAGE      TO MCT-CODEPAGE (MC-IDX)
+003120         MOVE MC-TEXT-LENGTH   TO MCT-TEXT-LENGTH (MC-IDX)
+003130         MOVE MC-TEXT          TO MCT-TEXT (MC-IDX)
+003140     END-IF.
+003150 2100-EXIT.
+003160     EXIT.
+003170*
+003180*****************************************************************
+003190*    3000-CHECK-RESTART - ESTABLISHES WHETHER THIS IS A FRESH   *
+003200*    RUN OR THE RESTART OF A STEP THAT DID NOT COMPLETE, AND    *
+003210*    MARKS RESTFILE IN-PROGRESS FOR THIS JOB/RUN NUMBER.        *
+003220*****************************************************************
+003230 3000-CHECK-RESTART.
+003240     OPEN I-O RESTART-FILE.
+003250     IF S1-RST-STAT = "35"
+003260         OPEN OUTPUT RESTART-FILE
+003270         MOVE S1-JOB-ID TO RST-JOB-NAME
+003280         MOVE S1-RUN-NUMBER TO RST-RUN-NUMBER
+003290         SET RST-IN-PROGRESS TO TRUE
+003300         MOVE S1-START-DATE TO RST-LAST-UPDATE-DATE
+003310         MOVE S1-START-TIME TO RST-LAST-UPDATE-TIME
+003320         WRITE RESTART-RECORD
+003330         CLOSE RESTART-FILE
+003340         GO TO 3000-EXIT
+003350     END-IF.
+003352     IF S1-RST-STAT NOT = "00"
+003354         GO TO 3000-EXIT
+003356     END-IF.
+003360     READ RESTART-FILE
+003370         AT END
+003380             SET RST-NOT-STARTED TO TRUE
+003390     END-READ.
+003392     IF S1-RST-STAT = "10"
+003394         CLOSE RESTART-FILE
+003396         OPEN OUTPUT RESTART-FILE
+003398         MOVE S1-JOB-ID TO RST-JOB-NAME
+003400         MOVE S1-RUN-NUMBER TO RST-RUN-NUMBER
+003402         SET RST-IN-PROGRESS TO TRUE
+003404         MOVE S1-START-DATE TO RST-LAST-UPDATE-DATE
+003406         MOVE S1-START-TIME TO RST-LAST-UPDATE-TIME
+003408         WRITE RESTART-RECORD
+003410         CLOSE RESTART-FILE
+003412         GO TO 3000-EXIT
+003414     END-IF.
+003416     IF RST-IN-PROGRESS
+003418             AND RST-JOB-NAME = S1-JOB-ID
+003420             AND RST-RUN-NUMBER = S1-RUN-NUMBER
+003422         SET S1-IS-RESTART TO TRUE
+003424     END-IF.
+003450     MOVE S1-JOB-ID TO RST-JOB-NAME.
+003460     MOVE S1-RUN-NUMBER TO RST-RUN-NUMBER.
+003470     SET RST-IN-PROGRESS TO TRUE.
+003480     MOVE S1-START-DATE TO RST-LAST-UPDATE-DATE.
+003490     MOVE S1-START-TIME TO RST-LAST-UPDATE-TIME.
+003498     REWRITE RESTART-RECORD.
+003510     CLOSE RESTART-FILE.
+003520 3000-EXIT.
+003530     EXIT.
+003540*
+003550*****************************************************************
+003560*    3900-UPDATE-RESTART-COMPLETE - MARKS RESTFILE COMPLETE ON  *
+003570*    A NORMAL END SO THE NEXT RUN OF THIS JOB/RUN NUMBER IS     *
+003580*    TREATED AS A FRESH START, NOT A RESTART.  LEFT IN-         *
+003590*    PROGRESS ON AN ABEND SO A RERUN SKIPS THE BANNER.          *
+003600*****************************************************************
+003610 3900-UPDATE-RESTART-COMPLETE.
+003620     IF S1-STATUS-ABEND
+003630         GO TO 3900-EXIT
+003640     END-IF.
+003650     OPEN I-O RESTART-FILE.
+003660     IF S1-RST-STAT NOT = "00"
+003670         GO TO 3900-EXIT
+003680     END-IF.
+003690     READ RESTART-FILE
+003700         AT END
+003710             CONTINUE
+003720     END-READ.
+003730     IF S1-RST-STAT = "00"
+003740             AND RST-JOB-NAME = S1-JOB-ID
+003750             AND RST-RUN-NUMBER = S1-RUN-NUMBER
+003760         SET RST-COMPLETE TO TRUE
+003770         REWRITE RESTART-RECORD
+003780     END-IF.
+003790     CLOSE RESTART-FILE.
+003800 3900-EXIT.
+003810     EXIT.
+003820*
+003830*****************************************************************
+003840*    4000-BUILD-STARTUP-BANNER - BUILDS THE VARIABLE-LENGTH,    *
+003850*    MULTI-LINE JOB-START BANNER FROM THE PARM RECORD.  THE     *
+003855*    CATALOG'S FRONT-DOOR GREETING (MSG 0001) IS ITS FIRST LINE *
+003857*    SO THE BANNER REPLACES RATHER THAN SUPPLEMENTS IT.         *
+003860*****************************************************************
+003870 4000-BUILD-STARTUP-BANNER.
+003880     MOVE ZERO TO BANNER-COUNT.
+003882     MOVE 0001 TO S1-LOOKUP-NUMBER.
+003884     PERFORM 9050-LOOKUP-MSG-TEXT THRU 9050-EXIT.
+003886     PERFORM 4100-ADD-BANNER-LINE THRU 4100-EXIT.
+003890     MOVE 1 TO S1-STR-PTR.
+003900     MOVE SPACES TO S1-TEXT.
+003910     STRING "JOB " DELIMITED BY SIZE
+003920            PARM-JOB-NAME DELIMITED BY SPACE
+003930            " STARTING - RUN NUMBER " DELIMITED BY SIZE
+003940            PARM-RUN-NUMBER DELIMITED BY SIZE
+003950         INTO S1-TEXT
+003960         WITH POINTER S1-STR-PTR
+003970     END-STRING.
+003980     COMPUTE S1-TEXT-LEN = S1-STR-PTR - 1.
+003990     MOVE S1-SITE-CODEPAGE TO S1-CODEPAGE.
+004000     PERFORM 4100-ADD-BANNER-LINE THRU 4100-EXIT.
+004010     MOVE 1 TO S1-STR-PTR.
+004020     MOVE SPACES TO S1-TEXT.
+004030     STRING "RUN DATE " DELIMITED BY SIZE
+004040            PARM-RUN-DATE DELIMITED BY SIZE
+004050         INTO S1-TEXT
+004060         WITH POINTER S1-STR-PTR
+004070     END-STRING.
+004080     COMPUTE S1-TEXT-LEN = S1-STR-PTR - 1.
+004090     MOVE S1-SITE-CODEPAGE TO S1-CODEPAGE.
+004100     PERFORM 4100-ADD-BANNER-LINE THRU 4100-EXIT.
+004110 4000-EXIT.
+004120     EXIT.
+004130*
+004140 4100-ADD-BANNER-LINE.
+004150     IF BANNER-COUNT < 10
+004160         ADD 1 TO BANNER-COUNT
+004170         SET BANNER-IDX TO BANNER-COUNT
+004180         MOVE S1-TEXT-LEN TO BANNER-LENGTH (BANNER-IDX)
+004190         MOVE S1-CODEPAGE TO BANNER-CODEPAGE (BANNER-IDX)
+004200         MOVE S1-TEXT     TO BANNER-TEXT (BANNER-IDX)
+004210     END-IF.
+004220 4100-EXIT.
+004230     EXIT.
+004240*
+004250*****************************************************************
+004260*    5000-WRITE-STARTUP-SEQUENCE - STEPS THROUGH THE DRIVEN     *
+004270*    TABLE OF STARTUP-CHECK MESSAGES IN ORDER.                  *
+004280*****************************************************************
+004290 5000-WRITE-STARTUP-SEQUENCE.
+004300     PERFORM 5100-WRITE-ONE-STARTUP-MSG THRU 5100-EXIT
+004310         VARYING STR-IDX FROM 1 BY 1 UNTIL
+004315             STR-IDX > STR-SEQ-COUNT.
+004320 5000-EXIT.
+004330     EXIT.
+004340*
+004350 5100-WRITE-ONE-STARTUP-MSG.
+004360     MOVE STR-MSG-NUMBER (STR-IDX) TO S1-LOOKUP-NUMBER.
+004370     PERFORM 9000-WRITE-MSG-BY-NUMBER THRU 9000-EXIT.
+004380 5100-EXIT.
+004390     EXIT.
+004400*
+004410*****************************************************************
+004420*    6000-WRITE-BANNER - PUTS OUT EACH LINE BUILT BY 4000.      *
+004430*****************************************************************
+004440 6000-WRITE-BANNER.
+004450     PERFORM 6100-WRITE-ONE-BANNER-LINE THRU 6100-EXIT
+004460         VARYING BANNER-IDX FROM 1 BY 1 UNTIL
+004470             BANNER-IDX > BANNER-COUNT.
+004480 6000-EXIT.
+004490     EXIT.
+004500*
+004510 6100-WRITE-ONE-BANNER-LINE.
+004520     MOVE BANNER-TEXT (BANNER-IDX)     TO S1-TEXT.
+004530     MOVE BANNER-LENGTH (BANNER-IDX)   TO S1-TEXT-LEN.
+004540     MOVE BANNER-CODEPAGE (BANNER-IDX) TO S1-CODEPAGE.
+004550     MOVE ZERO TO S1-LOG-MSG-NUMBER.
+004560     PERFORM 9200-WRITE-RAW-LINE THRU 9200-EXIT.
+004570 6100-EXIT.
+004580     EXIT.
+004590*
+004600*****************************************************************
+004610*    7000-MAIN-PROCESS - PLACEHOLDER FOR THIS STEP'S OWN        *
+004620*    BUSINESS PROCESSING.                                       *
+004630*****************************************************************
+004640 7000-MAIN-PROCESS.
+004650     CONTINUE.
+004660 7000-EXIT.
+004670     EXIT.
+004680*
+004690*****************************************************************
+004700*    8000-WRITE-COMPLETION - REPORTS ELAPSED RUN TIME AND       *
+004710*    NORMAL/ABEND COMPLETION STATUS RIGHT BEFORE GOBACK.        *
+004720*****************************************************************
+004730 8000-WRITE-COMPLETION.
+004740     ACCEPT S1-END-DATE FROM DATE YYYYMMDD.
+004750     ACCEPT S1-END-TIME FROM TIME.
+004760     PERFORM 8100-COMPUTE-ELAPSED THRU 8100-EXIT.
+004770     IF S1-STATUS-NORMAL
+004780         MOVE "NORMAL" TO S1-COMPLETION-STATUS-TEXT
+004790     ELSE
+004800         MOVE "ABEND " TO S1-COMPLETION-STATUS-TEXT
+004810     END-IF.
+004820     MOVE 1 TO S1-STR-PTR.
+004830     MOVE SPACES TO S1-TEXT.
+004840     STRING "JOB " DELIMITED BY SIZE
+004850            S1-JOB-ID DELIMITED BY SPACE
+004860            " ENDED " DELIMITED BY SIZE
+004870            S1-COMPLETION-STATUS-TEXT DELIMITED BY SPACE
+004880            " - ELAPSED " DELIMITED BY SIZE
+004890            S1-ELAPSED-DISPLAY DELIMITED BY SIZE
+004900         INTO S1-TEXT
+004910         WITH POINTER S1-STR-PTR
+004920     END-STRING.
+004930     COMPUTE S1-TEXT-LEN = S1-STR-PTR - 1.
+004940     MOVE S1-SITE-CODEPAGE TO S1-CODEPAGE.
+004950     MOVE ZERO TO S1-LOG-MSG-NUMBER.
+004960     PERFORM 9200-WRITE-RAW-LINE THRU 9200-EXIT.
+004970 8000-EXIT.
+004980     EXIT.
+004990*
+005000 8100-COMPUTE-ELAPSED.
+005010     COMPUTE S1-START-SECS =
+005020         (S1-START-HH * 3600) + (S1-START-MM * 60) + S1-START-SS.
+005030     COMPUTE S1-END-SECS =
+005040         (S1-END-HH * 3600) + (S1-END-MM * 60) + S1-END-SS.
+005050     IF S1-END-SECS >= S1-START-SECS
+005060         COMPUTE S1-ELAPSED-SECS = S1-END-SECS - S1-START-SECS
+005070     ELSE
+005080         COMPUTE S1-ELAPSED-SECS =
+005090             S1-END-SECS - S1-START-SECS + 86400
+005100     END-IF.
+005110     DIVIDE S1-ELAPSED-SECS BY 3600
+005120         GIVING S1-ELAPSED-HH
+005130         REMAINDER S1-ELAPSED-REM.
+005140     DIVIDE S1-ELAPSED-REM BY 60
+005150         GIVING S1-ELAPSED-MM
+005160         REMAINDER S1-ELAPSED-SS.
+005170     STRING S1-ELAPSED-HH DELIMITED BY SIZE
+005180            ":" DELIMITED BY SIZE
+005190            S1-ELAPSED-MM DELIMITED BY SIZE
+005200            ":" DELIMITED BY SIZE
+005210            S1-ELAPSED-SS DELIMITED BY SIZE
+005220         INTO S1-ELAPSED-DISPLAY
+005230     END-STRING.
+005240 8100-EXIT.
+005250     EXIT.
+005260*
+005270*****************************************************************
+005280*    9000-WRITE-MSG-BY-NUMBER - LOOKS UP S1-LOOKUP-NUMBER IN    *
+005290*    THE MESSAGE CATALOG TABLE AND PUTS THE TEXT OUT.           *
+005300*****************************************************************
+005310 9000-WRITE-MSG-BY-NUMBER.
+005315     PERFORM 9050-LOOKUP-MSG-TEXT THRU 9050-EXIT.
+005430     MOVE S1-LOOKUP-NUMBER TO S1-LOG-MSG-NUMBER.
+005440     PERFORM 9200-WRITE-RAW-LINE THRU 9200-EXIT.
+005450 9000-EXIT.
+005460     EXIT.
+005465*
+005470*****************************************************************
+005472*    9050-LOOKUP-MSG-TEXT - SEARCHES THE CATALOG FOR S1-LOOKUP-  *
+005474*    NUMBER AND LOADS ITS TEXT/LENGTH/CODEPAGE INTO S1-TEXT      *
+005476*    WITHOUT DISPLAYING OR LOGGING IT, SO CALLERS THAT NEED THE  *
+005478*    TEXT FOR SOMETHING OTHER THAN AN IMMEDIATE CONSOLE WRITE    *
+005480*    (E.G. 4000-BUILD-STARTUP-BANNER) CAN REUSE THE LOOKUP.      *
+005482*****************************************************************
+005484 9050-LOOKUP-MSG-TEXT.
+005486     SET MC-IDX TO 1.
+005488     SEARCH MC-TABLE
+005490         AT END
+005492             MOVE "MESSAGE NOT FOUND IN CATALOG" TO S1-TEXT
+005494             MOVE 28 TO S1-TEXT-LEN
+005496             MOVE S1-SITE-CODEPAGE TO S1-CODEPAGE
+005498         WHEN MCT-MSG-NUMBER (MC-IDX) = S1-LOOKUP-NUMBER
+005500             MOVE MCT-TEXT (MC-IDX)        TO S1-TEXT
+005502             MOVE MCT-TEXT-LENGTH (MC-IDX) TO S1-TEXT-LEN
+005504             MOVE MCT-CODEPAGE (MC-IDX)    TO S1-CODEPAGE
+005506     END-SEARCH.
+005508 9050-EXIT.
+005510     EXIT.
+005512*
+005480*****************************************************************
+005490*    9200-WRITE-RAW-LINE - COMMON CONSOLE-WRITE ROUTINE USED BY *
+005500*    EVERY MESSAGE THIS PROGRAM PUTS OUT.  TRANSLATES EXTENDED  *
+005510*    CHARACTERS WHEN NEEDED, HONOURS SILENT/UNATTENDED MODE,    *
+005520*    CHECKS THE CBL_WRITE_SCR_TTY RETURN CODE AND FALLS BACK TO *
+005530*    DISPLAY WHEN THERE IS NO ATTACHED CONSOLE, AND ALWAYS      *
+005540*    APPENDS THE LINE TO LOGFILE.                                *
+005550*****************************************************************
+005560 9200-WRITE-RAW-LINE.
+005570     IF S1-CODEPAGE NOT = S1-SITE-CODEPAGE
+005580         PERFORM 9300-TRANSLATE-TEXT THRU 9300-EXIT
+005590     END-IF.
+005600     IF S1-MODE-UNATTENDED
+005610         SET LOG-STATUS-SILENT TO TRUE
+005620         PERFORM 9500-WRITE-LOG-RECORD THRU 9500-EXIT
+005630         GO TO 9200-EXIT
+005640     END-IF.
+005650     CALL "CBL_WRITE_SCR_TTY" USING S1-TEXT S1-TEXT-LEN.
+005660     IF RETURN-CODE = ZERO
+005670         SET LOG-STATUS-TTY-OK TO TRUE
+005680     ELSE
+005690         SET LOG-STATUS-TTY-FAILED TO TRUE
+005700         DISPLAY S1-TEXT (1:S1-TEXT-LEN)
+005710     END-IF.
+005720     PERFORM 9500-WRITE-LOG-RECORD THRU 9500-EXIT.
+005730 9200-EXIT.
+005740     EXIT.
+005750*
+005760 9300-TRANSLATE-TEXT.
+005770     INSPECT S1-TEXT (1:S1-TEXT-LEN)
+005780         CONVERTING XLATE-FROM-CHARS TO XLATE-TO-CHARS.
+005785     MOVE S1-SITE-CODEPAGE TO S1-CODEPAGE.
+005790 9300-EXIT.
+005800     EXIT.
+005810*
+005820*****************************************************************
+005830*    9500-WRITE-LOG-RECORD - APPENDS ONE RECORD TO LOGFILE.     *
+005840*****************************************************************
+005850 9500-WRITE-LOG-RECORD.
+005860     ACCEPT S1-NOW-DATE FROM DATE YYYYMMDD.
+005870     ACCEPT S1-NOW-TIME FROM TIME.
+005880     MOVE S1-NOW-DATE       TO LOG-DATE.
+005890     MOVE S1-NOW-TIME       TO LOG-TIME.
+005900     MOVE S1-JOB-ID         TO LOG-JOB-ID.
+005910     MOVE S1-RUN-NUMBER     TO LOG-RUN-NUMBER.
+005920     MOVE S1-LOG-MSG-NUMBER TO LOG-MSG-NUMBER.
+005930     MOVE S1-CODEPAGE       TO LOG-CODEPAGE.
+005940     MOVE S1-TEXT           TO LOG-TEXT.
+005950     WRITE LOG-RECORD.
+005960 9500-EXIT.
+005970     EXIT.
+005980*
+005990*****************************************************************
+006000*    9800-CLOSE-FILES - FINAL FILE CLEANUP BEFORE GOBACK.       *
+006010*****************************************************************
+006020 9800-CLOSE-FILES.
+006030     CLOSE LOG-FILE.
+006040 9800-EXIT.
+006050     EXIT.
