@@ -0,0 +1,24 @@
+000100*
+000200*****************************************************************
+000300*
+000400*    BNRTBL.CPY
+000500*
+000600*    JOB-START BANNER TABLE.  4000-BUILD-STARTUP-BANNER BUILDS
+000700*    ONE VARIABLE-LENGTH LINE PER ENTRY FROM THE PARAMETER
+000800*    RECORD (JOB NAME, RUN DATE, RUN NUMBER) AT RUN TIME, SO
+000900*    THE NUMBER AND LENGTH OF BANNER LINES IS NOT FIXED AT
+001000*    COMPILE TIME.
+001100*
+001200*    MOD LOG
+001300*    ---------  ----  ---------------------------------------
+001400*    2026-08-09  RTM  ORIGINAL COPYBOOK.
+001500*
+001600*****************************************************************
+001700*
+001800 01  BANNER-TABLE-AREA.
+001900     05  BANNER-COUNT            PIC 9(02) COMP VALUE ZERO.
+002000     05  BANNER-LINE OCCURS 10 TIMES
+002100                 INDEXED BY BANNER-IDX.
+002200         10  BANNER-LENGTH       PIC 9(03) COMP.
+002300         10  BANNER-CODEPAGE     PIC X(04).
+002400         10  BANNER-TEXT         PIC X(80).
