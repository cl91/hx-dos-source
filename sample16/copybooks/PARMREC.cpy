@@ -0,0 +1,28 @@
+000100*
+000200*****************************************************************
+000300*                                                                 
+000400*    PARMREC.CPY
+000500*
+000600*    RUN-PARAMETER RECORD LAYOUT.  ONE RECORD IS READ FROM THE
+000700*    PARMFILE (SYSIN PARM CARD IMAGE) AT JOB START AND DRIVES
+000800*    THE JOB-IDENTIFICATION BANNER, THE ATTENDED/UNATTENDED RUN
+000850*    MODE SWITCH, AND THE SITE'S OWN CONSOLE CODEPAGE.
+001000*
+001100*    MOD LOG
+001200*    ---------  ----  ---------------------------------------
+001300*    2026-08-09  RTM  ORIGINAL COPYBOOK.
+001350*    2026-08-09  RTM  ADDED PARM-SITE-CODEPAGE SO THE CONSOLE
+001360*                     CODEPAGE IS A RUN-TIME PARAMETER INSTEAD
+001370*                     OF A COMPILED-IN CONSTANT.
+001400*
+001500*****************************************************************
+001600*
+001700 01  PARM-RECORD.
+001800     05  PARM-JOB-NAME           PIC X(08).
+001900     05  PARM-RUN-DATE           PIC X(08).
+002000     05  PARM-RUN-NUMBER         PIC 9(05).
+002100     05  PARM-RUN-MODE           PIC X(01).
+002200         88  PARM-MODE-ATTENDED       VALUE "A".
+002300         88  PARM-MODE-UNATTENDED     VALUE "U".
+002350     05  PARM-SITE-CODEPAGE      PIC X(04).
+002400     05  FILLER                  PIC X(54).
