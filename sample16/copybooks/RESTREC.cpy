@@ -0,0 +1,28 @@
+000100*
+000200*****************************************************************
+000300*
+000400*    RESTREC.CPY
+000500*
+000600*    RESTART-INDICATOR RECORD.  RESTFILE HOLDS A SINGLE RECORD
+000700*    THAT IS SET TO IN-PROGRESS WHEN A RUN OF A JOB/RUN-NUMBER
+000800*    STARTS AND TO COMPLETE WHEN IT ENDS NORMALLY.  IF THE JOB
+000900*    IS RESUBMITTED FOR THE SAME JOB NAME AND RUN NUMBER WHILE
+001000*    THE INDICATOR IS STILL IN-PROGRESS, THIS IS TAKEN TO BE A
+001100*    RESTART OF A FAILED STEP AND THE STARTUP BANNER IS NOT
+001200*    REPEATED.
+001300*
+001400*    MOD LOG
+001500*    ---------  ----  ---------------------------------------
+001600*    2026-08-09  RTM  ORIGINAL COPYBOOK.
+001700*
+001800*****************************************************************
+001900*
+002000 01  RESTART-RECORD.
+002100     05  RST-JOB-NAME             PIC X(08).
+002200     05  RST-RUN-NUMBER           PIC 9(05).
+002300     05  RST-STATUS               PIC X(01).
+002400         88  RST-NOT-STARTED          VALUE "N".
+002500         88  RST-IN-PROGRESS          VALUE "S".
+002600         88  RST-COMPLETE             VALUE "C".
+002700     05  RST-LAST-UPDATE-DATE     PIC X(08).
+002800     05  RST-LAST-UPDATE-TIME     PIC X(08).
