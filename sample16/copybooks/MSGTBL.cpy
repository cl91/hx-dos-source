@@ -0,0 +1,27 @@
+000100*
+000200*****************************************************************
+000300*
+000400*    MSGTBL.CPY
+000500*
+000600*    IN-MEMORY MESSAGE CATALOG TABLE.  BUILT BY 2000-LOAD-MSG-
+000700*    CATALOG FROM THE MSGFILE RECORDS DESCRIBED IN MSGCAT.CPY.
+000800*    MC-TABLE IS SEARCHED BY MESSAGE NUMBER (SEE 9000-WRITE-
+000900*    MSG-BY-NUMBER) WHENEVER THE PROGRAM NEEDS TO PUT OUT AN
+001000*    OPERATOR MESSAGE.
+001100*
+001200*    MOD LOG
+001300*    ---------  ----  ---------------------------------------
+001400*    2026-08-09  RTM  ORIGINAL COPYBOOK.
+001500*
+001600*****************************************************************
+001700*
+001800 01  MC-TABLE-AREA.
+001900     05  MC-TABLE-COUNT          PIC 9(04) COMP VALUE ZERO.
+001950     05  MC-TABLE OCCURS 1 TO 50 TIMES
+001960                 DEPENDING ON MC-TABLE-COUNT
+002100                 INDEXED BY MC-IDX.
+002200         10  MCT-MSG-NUMBER      PIC 9(04).
+002300         10  MCT-SEVERITY        PIC X(01).
+002400         10  MCT-CODEPAGE        PIC X(04).
+002500         10  MCT-TEXT-LENGTH     PIC 9(03).
+002600         10  MCT-TEXT            PIC X(72).
