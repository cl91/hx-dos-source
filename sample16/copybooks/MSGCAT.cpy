@@ -0,0 +1,31 @@
+000100*
+000200*****************************************************************
+000300*
+000400*    MSGCAT.CPY
+000500*
+000600*    OPERATOR MESSAGE CATALOG RECORD.  ONE RECORD PER OPERATOR
+000700*    MESSAGE.  THE CATALOG IS CARRIED AS AN EXTERNAL SEQUENTIAL
+000800*    FILE (MSGFILE) SO THAT OPERATIONS CAN ADD, REWORD OR RE-
+000900*    SEVERITY A CONSOLE MESSAGE WITHOUT A PROGRAM RECOMPILE.  IT
+001000*    IS LOADED ENTIRELY INTO THE MC-TABLE-AREA (SEE MSGTBL.CPY)
+001100*    AT JOB INITIALIZATION AND LOOKED UP BY MESSAGE NUMBER.
+001200*
+001300*    MC-CODEPAGE IDENTIFIES THE CHARACTER SET THE MESSAGE TEXT
+001400*    WAS KEYED IN SO IT CAN BE TRANSLATED FOR SITES THAT DO NOT
+001500*    RUN PLAIN ASCII CONSOLES (SEE 7500-TRANSLATE-TEXT).
+001600*
+001700*    MOD LOG
+001800*    ---------  ----  ---------------------------------------
+001900*    2026-08-09  RTM  ORIGINAL COPYBOOK.
+002000*
+002100*****************************************************************
+002200*
+002300 01  MSGCAT-RECORD.
+002400     05  MC-MSG-NUMBER           PIC 9(04).
+002500     05  MC-SEVERITY             PIC X(01).
+002600         88  MC-SEV-INFO              VALUE "I".
+002700         88  MC-SEV-WARNING           VALUE "W".
+002800         88  MC-SEV-ERROR             VALUE "E".
+002900     05  MC-CODEPAGE             PIC X(04).
+003000     05  MC-TEXT-LENGTH          PIC 9(03).
+003100     05  MC-TEXT                 PIC X(72).
