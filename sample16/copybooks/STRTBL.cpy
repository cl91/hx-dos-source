@@ -0,0 +1,32 @@
+000100*
+000200*****************************************************************
+000300*
+000400*    STRTBL.CPY
+000500*
+000600*    STARTUP-CHECK SEQUENCE TABLE.  DRIVES THE ORDER IN WHICH
+000700*    5000-WRITE-STARTUP-SEQUENCE PUTS OUT OPERATOR MESSAGES SO
+000800*    A RUN SHOWS ITS PROGRESS THROUGH THE FILE-AVAILABILITY
+000900*    CHECKS RATHER THAN ONE STATIC GREETING.  EACH ENTRY IS A
+001000*    MESSAGE NUMBER LOOKED UP IN THE MC-TABLE (SEE MSGTBL.CPY)
+001100*    AT DISPLAY TIME.  THE "STARTING MAIN PROCESS" MESSAGE
+001150*    (0103) IS NOT IN THIS TABLE - 0000-MAINLINE DISPLAYS IT
+001160*    SEPARATELY, IMMEDIATELY BEFORE 7000-MAIN-PROCESS RUNS, SO
+001170*    IT ALWAYS DESCRIBES WHAT IS ACTUALLY ABOUT TO HAPPEN.
+001200*
+001300*    MOD LOG
+001400*    ---------  ----  ---------------------------------------
+001500*    2026-08-09  RTM  ORIGINAL COPYBOOK.
+001550*    2026-08-09  RTM  DROPPED 0103 FROM THE TABLE - SEE ABOVE.
+001600*
+001700*****************************************************************
+001800*
+001900 77  STR-SEQ-COUNT               PIC 9(02) COMP VALUE 2.
+002000*
+002100 01  STARTUP-SEQUENCE-VALUES.
+002200     05  FILLER                  PIC 9(04) VALUE 0101.
+002300     05  FILLER                  PIC 9(04) VALUE 0102.
+002500*
+002600 01  STARTUP-SEQUENCE-AREA REDEFINES STARTUP-SEQUENCE-VALUES.
+002700     05  STR-SEQUENCE OCCURS 2 TIMES
+002800                 INDEXED BY STR-IDX.
+002900         10  STR-MSG-NUMBER      PIC 9(04).
