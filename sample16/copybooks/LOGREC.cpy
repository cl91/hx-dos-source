@@ -0,0 +1,31 @@
+000100*
+000200*****************************************************************
+000300*
+000400*    LOGREC.CPY
+000500*
+000600*    DURABLE CONSOLE-MESSAGE LOG RECORD.  ONE RECORD IS WRITTEN
+000700*    TO LOGFILE FOR EVERY MESSAGE THIS PROGRAM PUTS OUT, WHETHER
+000800*    IT ACTUALLY REACHED THE OPERATOR SCREEN, WAS DIVERTED BY
+000900*    SILENT/UNATTENDED MODE, OR FELL BACK TO SYSOUT BECAUSE THE
+001000*    TTY WRITE FAILED.  LOGFILE IS ALLOCATED BY THE JCL AS A
+001100*    DATED (GENERATION) DATA SET SO A RUN CAN BE RECONSTRUCTED
+001200*    LONG AFTER THE CONSOLE HAS SCROLLED AWAY.
+001300*
+001400*    MOD LOG
+001500*    ---------  ----  ---------------------------------------
+001600*    2026-08-09  RTM  ORIGINAL COPYBOOK.
+001700*
+001800*****************************************************************
+001900*
+002000 01  LOG-RECORD.
+002100     05  LOG-DATE                PIC X(08).
+002200     05  LOG-TIME                PIC X(08).
+002300     05  LOG-JOB-ID              PIC X(08).
+002400     05  LOG-RUN-NUMBER          PIC 9(05).
+002500     05  LOG-MSG-NUMBER          PIC 9(04).
+002600     05  LOG-CODEPAGE            PIC X(04).
+002700     05  LOG-WRITE-STATUS        PIC X(01).
+002800         88  LOG-STATUS-TTY-OK       VALUE "T".
+002900         88  LOG-STATUS-TTY-FAILED   VALUE "F".
+003000         88  LOG-STATUS-SILENT       VALUE "S".
+003100     05  LOG-TEXT                PIC X(80).
