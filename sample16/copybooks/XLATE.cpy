@@ -0,0 +1,23 @@
+000100*
+000200*****************************************************************
+000300*
+000400*    XLATE.CPY
+000500*
+000600*    EXTENDED-CHARACTER FALLBACK TABLE.  WHEN A CATALOG OR
+000700*    BANNER LINE CARRIES A CODEPAGE OTHER THAN THE SITE'S OWN
+000800*    CONSOLE CODEPAGE (S1-SITE-CODEPAGE), 9300-TRANSLATE-TEXT
+000900*    RUNS THE LINE THROUGH THIS TABLE SO THE HIGH-ORDER, SITE-
+001000*    SPECIFIC BYTES COME OUT AS THE NEAREST PLAIN CHARACTER
+001100*    RATHER THAN GARBAGE ON A CONSOLE THAT CANNOT RENDER THEM.
+001200*
+001300*    MOD LOG
+001400*    ---------  ----  ---------------------------------------
+001500*    2026-08-09  RTM  ORIGINAL COPYBOOK.
+001600*
+001700*****************************************************************
+001800*
+001900 01  XLATE-TABLE.
+002000     05  XLATE-FROM-CHARS        PIC X(16)
+002100             VALUE X"8081828384858687888A8C8E9092959A".
+002200     05  XLATE-TO-CHARS          PIC X(16)
+002300             VALUE "CUEAAAAEECEEIION".
