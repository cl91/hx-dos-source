@@ -0,0 +1,39 @@
+//SAMPLE1  JOB  (ACCTNO,ROOM),'BATCH SUPPORT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*
+//*  RUN DECK FOR PROGRAM SAMPLE1 - JOB-STEP STARTUP/SHUTDOWN
+//*  CONSOLE ANNOUNCER.  SCHEDULE THIS DECK (OR COPY STEP1 INTO
+//*  THE FRONT OF A LARGER STREAM) RATHER THAN INVOKING SAMPLE1
+//*  AS A BARE PROGRAM - IT NOW NEEDS A PARAMETER CARD, A
+//*  MESSAGE CATALOG, A DATED LOG DATA SET AND A RESTART
+//*  INDICATOR TO RUN CORRECTLY.
+//*
+//*  MOD LOG
+//*  ---------- ---- ------------------------------------------
+//*  2026-08-09 RTM  ORIGINAL RUN DECK.
+//*  2026-08-09 RTM  RESTFILE CHANGED FROM DISP=SHR TO DISP=MOD
+//*                   WITH SPACE/DCB SO THE FIRST RUN AGAINST A
+//*                   SITE CAN ALLOCATE THE RESTART INDICATOR
+//*                   ITSELF INSTEAD OF REQUIRING A SEPARATE
+//*                   PRE-ALLOCATION STEP.
+//*
+//STEP1    EXEC PGM=SAMPLE1
+//STEPLIB  DD   DSN=PROD.BATCHLIB.LOAD,DISP=SHR
+//PARMFILE DD   DSN=PROD.SAMPLE1.PARMCARD,DISP=SHR
+//MSGFILE  DD   DSN=PROD.SAMPLE1.MSGCAT,DISP=SHR
+//LOGFILE  DD   DSN=PROD.SAMPLE1.LOG(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             LIKE=PROD.SAMPLE1.LOG(0)
+//RESTFILE DD   DSN=PROD.SAMPLE1.RESTART,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=30,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*
+//*  A NON-ZERO RETURN CODE FROM STEP1 (12 - BAD PARM CARD) STOPS
+//*  THE REST OF THE STREAM FROM RUNNING.
+//*
+//STEP2    EXEC PGM=NEXTSTEP,COND=(0,NE,STEP1)
+//STEPLIB  DD   DSN=PROD.BATCHLIB.LOAD,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
